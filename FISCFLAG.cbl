@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FISCFLAG.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-CONTROL-GROUP.
+000500 DATE-WRITTEN. 08/08/26.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------
+001000* 08/08/26  RDH  ORIGINAL VERSION.  CROSS-REFERENCES A
+001100*                CALLER'S DATE AGAINST THE FISCAL
+001200*                CALENDAR FILE AND RETURNS WHETHER IT IS
+001300*                A FISCAL MONTH-END, QUARTER-END, OR
+001400*                YEAR-END DAY, SO THE CLOSE AND
+001500*                CONSOLIDATION JOBS CAN BRANCH ON THAT
+001600*                INSTEAD OF SOMEONE HAND-MAINTAINING A
+001700*                SCHEDULE TABLE EVERY PERIOD.
+001800*-----------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100     SOURCE-COMPUTER. IBM-370.
+002200     OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500* FISCAL-CAL-FILE -- ONE ROW PER FISCAL MONTH-END,
+002600* QUARTER-END OR YEAR-END DAY IN THE CLOSE TEAM'S
+002700* SCHEDULE, KEYED BY MONTH/DAY/YEAR.  OPTIONAL SO A
+002800* MISSING CALENDAR LEAVES EVERY DATE FLAGGED "NOT A
+002900* PERIOD-END DAY" RATHER THAN ABENDING THE CALL.
+003000     SELECT OPTIONAL FISCAL-CAL-FILE ASSIGN TO "FISCCAL"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS FISCAL-CAL-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*-----------------------------------------------------
+003600* ONE RECORD PER SCHEDULED PERIOD-END DAY.  A DATE NOT
+003700* PRESENT IN THIS FILE IS NOT A PERIOD-END DAY OF ANY
+003800* KIND.
+003900*-----------------------------------------------------
+004000 FD  FISCAL-CAL-FILE.
+004100 01  FISCAL-CAL-RECORD.
+004200     05  FCR-MONTH               PIC 9(02).
+004300     05  FCR-DAY                 PIC 9(02).
+004400     05  FCR-YEAR                PIC 9(04).
+004500     05  FCR-MONTH-END-FLAG      PIC X(01).
+004600     05  FCR-QUARTER-END-FLAG    PIC X(01).
+004700     05  FCR-YEAR-END-FLAG       PIC X(01).
+004800 WORKING-STORAGE SECTION.
+004900*-----------------------------------------------------
+005000* FISCAL-CALENDAR WORK AREAS.  THE SCHEDULE IS READ ONCE
+005100* PER CALL AND SEARCHED FOR A MATCH ON THE CALLER'S
+005200* DATE.
+005300*-----------------------------------------------------
+005400 77  FISCAL-CAL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+005500     88  FISCAL-CAL-EOF                     VALUE 'Y'.
+005600 77  FISCAL-CAL-MATCH-SWITCH     PIC X(01) VALUE 'N'.
+005700     88  FISCAL-CAL-MATCH-FOUND             VALUE 'Y'.
+005800 77  FISCAL-CAL-TABLE-COUNT      PIC 9(03) VALUE ZERO.
+005900 77  FISCAL-CAL-STATUS           PIC X(02) VALUE '00'.
+006000 01  FISCAL-CAL-TABLE.
+006100     05  FISCAL-CAL-ENTRY
+006200             OCCURS 1 TO 366 TIMES
+006300             DEPENDING ON FISCAL-CAL-TABLE-COUNT
+006400             INDEXED BY FCT-IDX.
+006500         10  FCT-MONTH            PIC 9(02).
+006600         10  FCT-DAY              PIC 9(02).
+006700         10  FCT-YEAR             PIC 9(04).
+006800         10  FCT-MONTH-END-FLAG   PIC X(01).
+006900         10  FCT-QUARTER-END-FLAG PIC X(01).
+007000         10  FCT-YEAR-END-FLAG    PIC X(01).
+007100 LINKAGE SECTION.
+007200*-----------------------------------------------------
+007300* THE CALLER'S DATE.  NOT CHANGED BY THIS CALL.
+007400*-----------------------------------------------------
+007500     COPY CURDATE REPLACING ==CURRENT-DATE== BY
+007600         ==INPUT-DATE==.
+007700*-----------------------------------------------------
+007800* THE FISCAL-PERIOD FLAGS, RETURNED TO THE CALLER.
+007900*-----------------------------------------------------
+008000     COPY FISCFLG.
+008100 PROCEDURE DIVISION USING INPUT-DATE, FISCAL-FLAGS.
+008200*-----------------------------------------------------
+008300* 0000-MAINLINE
+008400*-----------------------------------------------------
+008500 0000-MAINLINE.
+008600     PERFORM 1000-LOAD-FISCAL-CAL-TABLE THRU 1000-EXIT.
+008700     PERFORM 2000-CHECK-FISCAL-FLAGS THRU 2000-EXIT.
+008800     GOBACK.
+008900*-----------------------------------------------------
+009000* 1000-LOAD-FISCAL-CAL-TABLE -- READ THE FISCAL CALENDAR
+009100* INTO A TABLE ONE TIME SO IT CAN BE SEARCHED AGAINST
+009200* THE CALLER'S DATE.
+009300*-----------------------------------------------------
+009400 1000-LOAD-FISCAL-CAL-TABLE.
+009500     MOVE ZERO TO FISCAL-CAL-TABLE-COUNT.
+009600     MOVE 'N' TO FISCAL-CAL-EOF-SWITCH.
+009700     OPEN INPUT FISCAL-CAL-FILE.
+009800     IF FISCAL-CAL-STATUS = '35'
+009900         SET FISCAL-CAL-EOF TO TRUE
+010000     ELSE
+010100         PERFORM 1100-READ-FISCAL-CAL-RECORD THRU 1100-EXIT
+010200             UNTIL FISCAL-CAL-EOF
+010300         CLOSE FISCAL-CAL-FILE
+010400     END-IF.
+010500 1000-EXIT.
+010600     EXIT.
+010700*-----------------------------------------------------
+010800* 1100-READ-FISCAL-CAL-RECORD -- READ ONE FISCAL-CALENDAR
+010900* RECORD INTO THE NEXT TABLE SLOT.
+011000*-----------------------------------------------------
+011100 1100-READ-FISCAL-CAL-RECORD.
+011200     READ FISCAL-CAL-FILE
+011300         AT END
+011400             SET FISCAL-CAL-EOF TO TRUE
+011500         NOT AT END
+011600             ADD 1 TO FISCAL-CAL-TABLE-COUNT
+011700             SET FCT-IDX TO FISCAL-CAL-TABLE-COUNT
+011800             MOVE FCR-MONTH TO FCT-MONTH(FCT-IDX)
+011900             MOVE FCR-DAY   TO FCT-DAY(FCT-IDX)
+012000             MOVE FCR-YEAR  TO FCT-YEAR(FCT-IDX)
+012100             MOVE FCR-MONTH-END-FLAG
+012200                 TO FCT-MONTH-END-FLAG(FCT-IDX)
+012300             MOVE FCR-QUARTER-END-FLAG
+012400                 TO FCT-QUARTER-END-FLAG(FCT-IDX)
+012500             MOVE FCR-YEAR-END-FLAG
+012600                 TO FCT-YEAR-END-FLAG(FCT-IDX)
+012700     END-READ.
+012800 1100-EXIT.
+012900     EXIT.
+013000*-----------------------------------------------------
+013100* 2000-CHECK-FISCAL-FLAGS -- SEARCH THE FISCAL CALENDAR
+013200* FOR AN ENTRY MATCHING THE CALLER'S DATE AND SET THE
+013300* RETURNED FLAGS ACCORDINGLY.  A DATE WITH NO MATCHING
+013400* ENTRY COMES BACK WITH ALL THREE FLAGS SET TO 'N'.
+013500*-----------------------------------------------------
+013600 2000-CHECK-FISCAL-FLAGS.
+013700     MOVE 'N' TO FISCAL-CAL-MATCH-SWITCH.
+013800     MOVE 'N' TO FF-MONTH-END-SWITCH.
+013900     MOVE 'N' TO FF-QUARTER-END-SWITCH.
+014000     MOVE 'N' TO FF-YEAR-END-SWITCH.
+014100     IF FISCAL-CAL-TABLE-COUNT > 0
+014200         SET FCT-IDX TO 1
+014300         SEARCH FISCAL-CAL-ENTRY
+014400             AT END
+014500                 CONTINUE
+014600             WHEN FCT-MONTH(FCT-IDX) = MONTH OF INPUT-DATE
+014700                  AND FCT-DAY(FCT-IDX) = DA OF INPUT-DATE
+014800                  AND FCT-YEAR(FCT-IDX) = YEAR OF INPUT-DATE
+014900                 SET FISCAL-CAL-MATCH-FOUND TO TRUE
+015000         END-SEARCH
+015100     END-IF.
+015200     IF FISCAL-CAL-MATCH-FOUND
+015300         MOVE FCT-MONTH-END-FLAG(FCT-IDX)
+015400             TO FF-MONTH-END-SWITCH
+015500         MOVE FCT-QUARTER-END-FLAG(FCT-IDX)
+015600             TO FF-QUARTER-END-SWITCH
+015700         MOVE FCT-YEAR-END-FLAG(FCT-IDX)
+015800             TO FF-YEAR-END-SWITCH
+015900     END-IF.
+016000 2000-EXIT.
+016100     EXIT.
