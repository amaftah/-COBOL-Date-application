@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DATE-MATH.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-CONTROL-GROUP.
+000500 DATE-WRITTEN. 08/08/26.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------
+001000* 08/08/26  RDH  ORIGINAL VERSION.  CALLABLE BUSINESS-
+001100*                DAY ARITHMETIC SO SETTLEMENT AND
+001200*                GRACE-PERIOD CALCULATIONS STOP EACH
+001300*                REINVENTING THEIR OWN DATE MATH.  TAKES
+001400*                A DATE AND A SIGNED DAY-DELTA AND
+001500*                RETURNS THE RESULTING DATE, STEPPING
+001600*                PAST WEEKENDS AND BANK HOLIDAYS.
+001700*-----------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000     SOURCE-COMPUTER. IBM-370.
+002100     OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400* HOLIDAY-FILE -- SAME BANK HOLIDAY CALENDAR DATE-PROGRAM
+002500* READS.  OPTIONAL SO A MISSING CALENDAR SIMPLY MEANS NO
+002600* HOLIDAYS ARE SKIPPED, RATHER THAN ABENDING THE CALL.
+002700     SELECT OPTIONAL HOLIDAY-FILE ASSIGN TO "HOLDFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS HOLIDAY-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200*-----------------------------------------------------
+003300* ONE RECORD PER BANK HOLIDAY OR STANDING WEEKEND ENTRY
+003400* IN THE HOLIDAY CALENDAR.  SHARED LAYOUT WITH DATE-
+003500* PROGRAM VIA THE HOLIDAY COPYBOOK.
+003600*-----------------------------------------------------
+003700 FD  HOLIDAY-FILE.
+003800     COPY HOLIDAY.
+003900 WORKING-STORAGE SECTION.
+004000*-----------------------------------------------------
+004100* WORK AREAS FOR CONVERTING BETWEEN THE YEAR/MONTH/DA
+004200* FORM OF A DATE AND THE INTEGER FORM FUNCTION INTEGER-
+004300* OF-DATE AND FUNCTION DATE-OF-INTEGER DEAL IN, SO A DAY
+004400* CAN BE STEPPED FORWARD OR BACKWARD ONE AT A TIME.
+004500*-----------------------------------------------------
+004600 77  DTM-INPUT-DATE-8        PIC 9(08) VALUE ZERO.
+004700 77  DTM-WORK-INTEGER        PIC 9(09) VALUE ZERO.
+004800 01  DTM-STEP-DATE-8         PIC 9(08) VALUE ZERO.
+004900 01  DTM-STEP-DATE-PARTS REDEFINES DTM-STEP-DATE-8.
+005000     05  DTM-STEP-YEAR       PIC 9(04).
+005100     05  DTM-STEP-MONTH      PIC 9(02).
+005200     05  DTM-STEP-DAY        PIC 9(02).
+005300 77  DTM-DOW-NUMBER          PIC 9(01) VALUE ZERO.
+005400 77  DTM-STEP-DIRECTION      PIC S9(01) VALUE ZERO.
+005500 77  DTM-REMAINING-DAYS      PIC 9(05) VALUE ZERO.
+005600 77  DTM-HOLIDAY-MATCH-SWITCH PIC X(01) VALUE 'N'.
+005700     88  DTM-HOLIDAY-MATCH-FOUND        VALUE 'Y'.
+005800*-----------------------------------------------------
+005900* HOLIDAY-CALENDAR WORK AREAS.  THE CALENDAR IS READ
+006000* ONCE PER CALL AND SEARCHED AGAINST EACH DATE STEPPED
+006100* THROUGH ON THE WAY TO THE RESULT DATE.
+006200*-----------------------------------------------------
+006300 77  HOLIDAY-EOF-SWITCH      PIC X(01) VALUE 'N'.
+006400     88  HOLIDAY-EOF                     VALUE 'Y'.
+006500 77  HOLIDAY-TABLE-COUNT     PIC 9(03) VALUE ZERO.
+006600 77  HOLIDAY-STATUS          PIC X(02) VALUE '00'.
+006700 01  HOLIDAY-TABLE.
+006800     05  HOLIDAY-ENTRY
+006900             OCCURS 1 TO 366 TIMES
+007000             DEPENDING ON HOLIDAY-TABLE-COUNT
+007100             INDEXED BY HOL-IDX.
+007200         10  HOL-TBL-MONTH         PIC 9(02).
+007300         10  HOL-TBL-DAY           PIC 9(02).
+007400         10  HOL-TBL-YEAR          PIC 9(04).
+007500         10  HOL-TBL-WEEKEND-FLAG  PIC X(01).
+007600         10  HOL-TBL-DESCRIPTION   PIC X(20).
+007700 LINKAGE SECTION.
+007800*-----------------------------------------------------
+007900* THE CALLER'S STARTING DATE.  NOT CHANGED BY THIS CALL.
+008000*-----------------------------------------------------
+008100     COPY CURDATE REPLACING ==CURRENT-DATE== BY
+008200         ==INPUT-DATE==.
+008300*-----------------------------------------------------
+008400* THE NUMBER OF BUSINESS DAYS TO MOVE.  NEGATIVE MOVES
+008500* BACKWARD.  ZERO RETURNS THE INPUT DATE UNCHANGED.
+008600*-----------------------------------------------------
+008700 01  DTM-DAY-DELTA            PIC S9(05).
+008800*-----------------------------------------------------
+008900* THE COMPUTED RESULT DATE, RETURNED TO THE CALLER.
+009000*-----------------------------------------------------
+009100     COPY CURDATE REPLACING ==CURRENT-DATE== BY
+009200         ==RESULT-DATE==.
+009300 PROCEDURE DIVISION USING INPUT-DATE, DTM-DAY-DELTA,
+009400         RESULT-DATE.
+009500*-----------------------------------------------------
+009600* 0000-MAINLINE
+009700*-----------------------------------------------------
+009800 0000-MAINLINE.
+009900     PERFORM 1000-LOAD-HOLIDAY-TABLE THRU 1000-EXIT.
+010000     PERFORM 2000-COMPUTE-RESULT-DATE THRU 2000-EXIT.
+010100     GOBACK.
+010200*-----------------------------------------------------
+010300* 1000-LOAD-HOLIDAY-TABLE -- READ THE HOLIDAY CALENDAR
+010400* INTO A TABLE ONE TIME SO IT CAN BE SEARCHED AGAINST
+010500* EACH DAY STEPPED THROUGH BELOW.  A MISSING CALENDAR
+010600* LEAVES THE TABLE EMPTY RATHER THAN ABENDING THE CALL.
+010700*-----------------------------------------------------
+010800 1000-LOAD-HOLIDAY-TABLE.
+010900     MOVE ZERO TO HOLIDAY-TABLE-COUNT.
+011000     MOVE 'N' TO HOLIDAY-EOF-SWITCH.
+011100     OPEN INPUT HOLIDAY-FILE.
+011200     IF HOLIDAY-STATUS = '35'
+011300         SET HOLIDAY-EOF TO TRUE
+011400     ELSE
+011500         PERFORM 1100-READ-HOLIDAY-RECORD THRU 1100-EXIT
+011600             UNTIL HOLIDAY-EOF
+011700         CLOSE HOLIDAY-FILE
+011800     END-IF.
+011900 1000-EXIT.
+012000     EXIT.
+012100*-----------------------------------------------------
+012200* 1100-READ-HOLIDAY-RECORD -- READ ONE HOLIDAY-CALENDAR
+012300* RECORD INTO THE NEXT TABLE SLOT.
+012400*-----------------------------------------------------
+012500 1100-READ-HOLIDAY-RECORD.
+012600     READ HOLIDAY-FILE
+012700         AT END
+012800             SET HOLIDAY-EOF TO TRUE
+012900         NOT AT END
+013000             ADD 1 TO HOLIDAY-TABLE-COUNT
+013100             SET HOL-IDX TO HOLIDAY-TABLE-COUNT
+013200             MOVE HOL-MONTH        TO HOL-TBL-MONTH(HOL-IDX)
+013300             MOVE HOL-DAY          TO HOL-TBL-DAY(HOL-IDX)
+013400             MOVE HOL-YEAR         TO HOL-TBL-YEAR(HOL-IDX)
+013500             MOVE HOL-WEEKEND-FLAG
+013600                 TO HOL-TBL-WEEKEND-FLAG(HOL-IDX)
+013700             MOVE HOL-DESCRIPTION
+013800                 TO HOL-TBL-DESCRIPTION(HOL-IDX)
+013900     END-READ.
+014000 1100-EXIT.
+014100     EXIT.
+014200*-----------------------------------------------------
+014300* 2000-COMPUTE-RESULT-DATE -- CONVERT THE CALLER'S DATE
+014400* TO INTEGER FORM AND STEP IT ONE DAY AT A TIME IN THE
+014500* DIRECTION OF THE SIGN OF DTM-DAY-DELTA, ONLY COUNTING
+014600* A STEP IF IT LANDS ON A DAY THAT IS NEITHER A WEEKEND
+014700* NOR A HOLIDAY.
+014800*-----------------------------------------------------
+014900 2000-COMPUTE-RESULT-DATE.
+015000     COMPUTE DTM-INPUT-DATE-8 =
+015100         (YEAR OF INPUT-DATE * 10000)
+015200         + (MONTH OF INPUT-DATE * 100)
+015300         + DA OF INPUT-DATE.
+015400     MOVE DTM-INPUT-DATE-8 TO DTM-STEP-DATE-8.
+015500     COMPUTE DTM-WORK-INTEGER =
+015600         FUNCTION INTEGER-OF-DATE(DTM-INPUT-DATE-8).
+015700     IF DTM-DAY-DELTA < 0
+015800         MOVE -1 TO DTM-STEP-DIRECTION
+015900         COMPUTE DTM-REMAINING-DAYS = 0 - DTM-DAY-DELTA
+016000     ELSE
+016100         MOVE 1 TO DTM-STEP-DIRECTION
+016200         MOVE DTM-DAY-DELTA TO DTM-REMAINING-DAYS
+016300     END-IF.
+016400     PERFORM 2100-STEP-ONE-DAY THRU 2100-EXIT
+016500         UNTIL DTM-REMAINING-DAYS = 0.
+016600     MOVE DTM-STEP-YEAR  TO YEAR OF RESULT-DATE.
+016700     MOVE DTM-STEP-MONTH TO MONTH OF RESULT-DATE.
+016800     MOVE DTM-STEP-DAY   TO DA OF RESULT-DATE.
+016900 2000-EXIT.
+017000     EXIT.
+017100*-----------------------------------------------------
+017200* 2100-STEP-ONE-DAY -- MOVE THE WORKING DATE ONE DAY IN
+017300* THE STEP DIRECTION.  A STEP THAT LANDS ON A WEEKEND OR
+017400* A HOLIDAY DOES NOT COUNT AGAINST DTM-REMAINING-DAYS --
+017500* IT IS SKIPPED AND THE NEXT DAY IS TRIED.
+017600*-----------------------------------------------------
+017700 2100-STEP-ONE-DAY.
+017800     COMPUTE DTM-WORK-INTEGER =
+017900         DTM-WORK-INTEGER + DTM-STEP-DIRECTION.
+018000     COMPUTE DTM-STEP-DATE-8 =
+018100         FUNCTION DATE-OF-INTEGER(DTM-WORK-INTEGER).
+018200     COMPUTE DTM-DOW-NUMBER =
+018300         FUNCTION MOD(DTM-WORK-INTEGER, 7).
+018400     PERFORM 2150-CHECK-HOLIDAY THRU 2150-EXIT.
+018500     IF DTM-DOW-NUMBER = 0 OR DTM-DOW-NUMBER = 6
+018600             OR DTM-HOLIDAY-MATCH-FOUND
+018700         CONTINUE
+018800     ELSE
+018900         SUBTRACT 1 FROM DTM-REMAINING-DAYS
+019000     END-IF.
+019100 2100-EXIT.
+019200     EXIT.
+019300*-----------------------------------------------------
+019400* 2150-CHECK-HOLIDAY -- SEE IF THE CURRENT WORKING DATE
+019500* MATCHES AN ENTRY IN THE HOLIDAY TABLE.
+019600*-----------------------------------------------------
+019700 2150-CHECK-HOLIDAY.
+019800     MOVE 'N' TO DTM-HOLIDAY-MATCH-SWITCH.
+019900     IF HOLIDAY-TABLE-COUNT > 0
+020000         SET HOL-IDX TO 1
+020100         SEARCH HOLIDAY-ENTRY
+020200             AT END
+020300                 CONTINUE
+020400             WHEN HOL-TBL-MONTH(HOL-IDX) = DTM-STEP-MONTH
+020500                  AND HOL-TBL-DAY(HOL-IDX)   = DTM-STEP-DAY
+020600                  AND HOL-TBL-YEAR(HOL-IDX)  = DTM-STEP-YEAR
+020700                 SET DTM-HOLIDAY-MATCH-FOUND TO TRUE
+020800         END-SEARCH
+020900     END-IF.
+021000 2150-EXIT.
+021100     EXIT.
