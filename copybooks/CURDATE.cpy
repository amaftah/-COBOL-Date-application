@@ -0,0 +1,27 @@
+000100*-----------------------------------------------------
+000200* CURDATE.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR A CALENDAR DATE CARRIED AS A
+000500* 4-DIGIT YEAR, 2-DIGIT MONTH AND 2-DIGIT DAY.  COPIED
+000600* INTO DATE-PROGRAM AND INTO ANY SUBPROGRAM (E.G. DATE-
+000700* MATH) THAT MUST SHARE ITS DATE LAYOUT.
+000800*
+000900* WHEN COPIED MORE THAN ONCE INTO THE SAME PROGRAM, USE
+001000* REPLACING TO RENAME THE GROUP, E.G.
+001100*
+001200*     COPY CURDATE REPLACING ==CURRENT-DATE== BY
+001300*         ==RESULT-DATE==.
+001400*
+001500* THE ELEMENTARY NAMES YEAR, MONTH AND DA STAY THE SAME
+001600* AND ARE DISTINGUISHED BY OF-QUALIFICATION, E.G.
+001700* YEAR OF RESULT-DATE.
+001800*
+001900* MAINTENANCE HISTORY
+002000* 08/08/26  RDH  ORIGINAL VERSION, EXTRACTED FROM
+002100*                DATE-PROGRAM'S WORKING-STORAGE SO THE
+002200*                LAYOUT CAN BE SHARED WITH DATE-MATH.
+002300*-----------------------------------------------------
+002400 01  CURRENT-DATE.
+002500     05  YEAR            PIC 9(04).
+002600     05  MONTH           PIC 9(02).
+002700     05  DA              PIC 9(02).
