@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------
+000200* HOLIDAY.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR ONE ENTRY IN THE BANK HOLIDAY
+000500* CALENDAR (HOLIDAY-FILE), KEYED BY MONTH/DAY/YEAR.
+000600* COPIED INTO THE FD FOR HOLIDAY-FILE IN BOTH DATE-
+000700* PROGRAM AND DATE-MATH SO THE TWO PROGRAMS CANNOT DRIFT
+000800* OUT OF SYNC ON THE CALENDAR LAYOUT.
+000900*
+001000* MAINTENANCE HISTORY
+001100* 08/08/26  RDH  ORIGINAL VERSION, EXTRACTED FROM
+001200*                DATE-PROGRAM'S FILE SECTION SO THE
+001300*                LAYOUT CAN BE SHARED WITH DATE-MATH.
+001400*-----------------------------------------------------
+001500 01  HOLIDAY-RECORD.
+001600     05  HOL-MONTH            PIC 9(02).
+001700     05  HOL-DAY              PIC 9(02).
+001800     05  HOL-YEAR             PIC 9(04).
+001900     05  HOL-WEEKEND-FLAG     PIC X(01).
+002000     05  HOL-DESCRIPTION      PIC X(20).
