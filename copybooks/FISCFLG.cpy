@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------
+000200* FISCFLG.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR THE FISCAL-PERIOD FLAGS
+000500* RETURNED BY THE FISCFLAG SUBPROGRAM: WHETHER A GIVEN
+000600* DATE IS A FISCAL MONTH-END, QUARTER-END, OR YEAR-END
+000700* DAY.  COPIED INTO FISCFLAG'S LINKAGE SECTION AND INTO
+000800* ANY CALLER'S WORKING-STORAGE SECTION THAT RECEIVES THE
+000900* FLAGS BACK FROM THE CALL.
+001000*
+001100* MAINTENANCE HISTORY
+001200* 08/08/26  RDH  ORIGINAL VERSION.
+001300*-----------------------------------------------------
+001400 01  FISCAL-FLAGS.
+001500     05  FF-MONTH-END-SWITCH     PIC X(01).
+001600         88  FF-IS-MONTH-END             VALUE 'Y'.
+001700     05  FF-QUARTER-END-SWITCH   PIC X(01).
+001800         88  FF-IS-QUARTER-END           VALUE 'Y'.
+001900     05  FF-YEAR-END-SWITCH      PIC X(01).
+002000         88  FF-IS-YEAR-END              VALUE 'Y'.
