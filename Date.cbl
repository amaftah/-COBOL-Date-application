@@ -1,13 +1,663 @@
-               IDENTIFICATION DIVISION.
-               PROGRAM-ID. DATE-PROGRAM.
-               DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 CURRENT-DATE.
-               05 YEAR       PIC 9(04).
-               05 MONTH      PIC 9(02).
-               05 DA        PIC 9(02).
-               PROCEDURE DIVISION.
-               MAIN-LOGIC.
-               ACCEPT CURRENT-DATE FROM DATE.
-               DISPLAY "Current Date: " DA "-" MONTH "-" YEAR.
-               STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DATE-PROGRAM.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-CONTROL-GROUP.
+000500 DATE-WRITTEN. 01/04/2009.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------
+001000* 01/04/09  RDH  ORIGINAL VERSION.
+001100* 08/08/26  RDH  ACCEPT FROM DATE ONLY RETURNS A 2-
+001200*                DIGIT YEAR.  SWITCHED TO THE 4-DIGIT
+001300*                YYYYMMDD FORM SO YEAR COMES BACK AS
+001400*                A TRUE CENTURY-QUALIFIED YEAR AND
+001500*                MONTH/DAY LINE UP CORRECTLY.
+001600* 08/08/26  RDH  ADDED DATE-LOG-FILE SO EACH RUN LEAVES
+001700*                AN AUDIT TRAIL OF THE DATE IT RAN
+001800*                UNDER.  RUN-CTL-FILE CARRIES THE RUN-
+001900*                SEQUENCE NUMBER FORWARD BETWEEN RUNS.
+002000* 08/08/26  RDH  ADDED DAY-OF-WEEK AND JULIAN-DATE TO
+002100*                THE DISPLAY LINE FOR THE WEEKEND-SKIP
+002200*                AND YEAR-END CLOSE LOGIC.
+002300* 08/08/26  RDH  ADDED HOLIDAY-FILE LOOKUP.  A BANK
+002400*                HOLIDAY OR WEEKEND NOW DISPLAYS A
+002500*                WARNING AND SETS PROGRAM-RETURN-CODE
+002600*                TO 8 SO THE CALLING JCL CAN SKIP THE
+002700*                DOWNSTREAM SETTLEMENT STEPS.
+002750* 08/08/26  RDH  ADDED A SYSIN OVERRIDE CARD SO
+002760*                OPERATIONS CAN FEED IN A SPECIFIC
+002770*                PROCESSING DATE FOR A RERUN INSTEAD OF
+002780*                TAKING WHATEVER THE SYSTEM CLOCK READS.
+002790* 08/08/26  RDH  REPLACED THE SINGLE DISPLAY LINE WITH A
+002792*                FORMATTED MONTH-END DATE REPORT SHOWING
+002794*                BOTH STANDARD DATE FORMATS, FISCAL
+002796*                PERIOD/QUARTER, AND DAYS REMAINING IN
+002798*                THE FISCAL MONTH.
+002801* 08/08/26  RDH  ADDED A RANGE CHECK ON THE CAPTURED
+002802*                YEAR/MONTH/DAY BEFORE ANY DOWNSTREAM
+002803*                LOGIC USES IT.  A BAD CLOCK DATE NOW
+002804*                ABORTS THE RUN AND IS LOGGED TO
+002805*                EXCEPTION-FILE INSTEAD OF BEING
+002806*                PROCESSED AS IF IT WERE GOOD.
+002807* 08/08/26  RDH  MOVED THE CURRENT-DATE AND HOLIDAY-
+002808*                RECORD LAYOUTS OUT TO COPYBOOKS SO THE
+002809*                NEW DATE-MATH SUBPROGRAM SHARES THEM
+002810*                INSTEAD OF KEEPING ITS OWN COPIES.
+002811* 08/08/26  RDH  NOW CALLS THE FISCFLAG SUBPROGRAM TO
+002812*                CROSS-REFERENCE TODAY'S DATE AGAINST THE
+002813*                FISCAL CALENDAR AND ADDED THE RESULTING
+002814*                MONTH-END/QUARTER-END/YEAR-END FLAGS TO
+002815*                THE MONTH-END DATE REPORT.
+002816* 08/08/26  RDH  RUN-CTL-FILE NOW ALSO CARRIES THE RUN'S
+002817*                RETURN CODE, WRITTEN AT TERMINATION ONCE
+002818*                THE CODE IS KNOWN RATHER THAN AT
+002819*                INITIALIZATION.  THE HOLIDAY-CALENDAR
+002820*                MATCH MESSAGE NOW DISTINGUISHES A TRUE
+002821*                BANK HOLIDAY FROM A FLAGGED WEEKEND
+002822*                ENTRY INSTEAD OF CALLING BOTH "A BANK
+002823*                HOLIDAY".  THE MONTH-END REPORT'S FISCAL
+002824*                PERIOD/QUARTER COMPUTATION NOW ACTUALLY
+002825*                OFFSETS BY FISCAL-YEAR-START-MONTH.
+002800*-----------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100     SOURCE-COMPUTER. IBM-370.
+003200     OBJECT-COMPUTER. IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500* DATE-LOG-FILE -- AUDIT TRAIL OF EACH RUN OF THIS JOB.
+003600     SELECT DATE-LOG-FILE ASSIGN TO "DATELOG"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS DATE-LOG-STATUS.
+003900* RUN-CTL-FILE -- CARRIES THE RUN-SEQUENCE NUMBER
+004000* FORWARD FROM ONE EXECUTION TO THE NEXT.
+004100     SELECT RUN-CTL-FILE ASSIGN TO "RUNCTL"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS RUN-CTL-STATUS.
+004400* HOLIDAY-FILE -- BANK HOLIDAYS AND WEEKEND FLAGS,
+004500* KEYED BY MONTH/DAY/YEAR.  OPTIONAL SO A MISSING
+004600* CALENDAR DOES NOT ABEND THE JOB.
+004700     SELECT OPTIONAL HOLIDAY-FILE ASSIGN TO "HOLDFILE"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS HOLIDAY-STATUS.
+004910* SYSIN-FILE -- OPTIONAL OPERATOR OVERRIDE CARD CARRYING
+004920* A SPECIFIC PROCESSING DATE FOR A RERUN.
+004930     SELECT OPTIONAL SYSIN-FILE ASSIGN TO "SYSIN"
+004940         ORGANIZATION IS LINE SEQUENTIAL
+004950         FILE STATUS IS SYSIN-STATUS.
+004960* EXCEPTION-FILE -- RUNS THAT FAIL THE CLOCK-DATE RANGE
+004970* CHECK ARE LOGGED HERE INSTEAD OF BEING DISPLAYED AND
+004980* FORGOTTEN.
+004990     SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+004992         ORGANIZATION IS LINE SEQUENTIAL
+004994         FILE STATUS IS EXCEPTION-STATUS.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200*-----------------------------------------------------
+005300* ONE RECORD WRITTEN TO THE AUDIT LOG EACH TIME THIS
+005400* JOB RUNS.
+005500*-----------------------------------------------------
+005600 FD  DATE-LOG-FILE.
+005700 01  DATE-LOG-RECORD.
+005800     05  LOG-YEAR             PIC 9(04).
+005900     05  LOG-MONTH            PIC 9(02).
+006000     05  LOG-DAY              PIC 9(02).
+006100     05  LOG-RUN-SEQ          PIC 9(06).
+006200     05  LOG-TIME-OF-DAY      PIC 9(08).
+006300*-----------------------------------------------------
+006400* SINGLE-RECORD CONTROL DATASET HOLDING THE LAST
+006500* RUN-SEQUENCE NUMBER USED AND THE RETURN CODE THAT RUN
+006550* FINISHED WITH, SO A RESTARTED CYCLE CAN SEE WHAT
+006560* DATESTEP DECIDED WITHOUT RERUNNING IT.
+006600*-----------------------------------------------------
+006700 FD  RUN-CTL-FILE.
+006800 01  RUN-CTL-RECORD.
+006900     05  CTL-LAST-RUN-SEQ     PIC 9(06).
+006950     05  CTL-LAST-RETURN-CODE PIC 9(02).
+007000*-----------------------------------------------------
+007100* ONE RECORD PER BANK HOLIDAY OR STANDING WEEKEND
+007200* ENTRY IN THE HOLIDAY CALENDAR.
+007300*-----------------------------------------------------
+007400 FD  HOLIDAY-FILE.
+007450     COPY HOLIDAY.
+008010*-----------------------------------------------------
+008020* OPERATOR OVERRIDE CARD.  WHEN OVR-SWITCH IS 'Y' THE
+008030* OVR-YEAR/OVR-MONTH/OVR-DAY VALUES REPLACE THE SYSTEM
+008040* CLOCK DATE AS THE PROCESSING DATE FOR THIS RUN.
+008050*-----------------------------------------------------
+008060 FD  SYSIN-FILE.
+008070 01  OVERRIDE-CARD.
+008080     05  OVR-SWITCH           PIC X(01).
+008090     05  OVR-YEAR             PIC 9(04).
+008095     05  OVR-MONTH            PIC 9(02).
+008097     05  OVR-DAY              PIC 9(02).
+008099     05  FILLER               PIC X(70).
+008101*-----------------------------------------------------
+008102* ONE RECORD WRITTEN FOR EACH RUN WHOSE CLOCK DATE FAILS
+008103* THE RANGE CHECK IN 2400-VALIDATE-DATE.
+008104*-----------------------------------------------------
+008105 FD  EXCEPTION-FILE.
+008106 01  EXCEPTION-RECORD.
+008107     05  EXC-YEAR             PIC 9(04).
+008108     05  EXC-MONTH            PIC 9(02).
+008109     05  EXC-DAY              PIC 9(02).
+008110     05  EXC-REASON           PIC X(60).
+008111     05  EXC-TIME-OF-DAY      PIC 9(08).
+008100 WORKING-STORAGE SECTION.
+008200*-----------------------------------------------------
+008300* CAPTURED SYSTEM DATE, BROKEN OUT BY COMPONENT.
+008400*-----------------------------------------------------
+008450     COPY CURDATE.
+008900*-----------------------------------------------------
+009000* RAW 8-DIGIT SYSTEM DATE, YYYYMMDD, AND THE SAME
+009100* VALUE RECOMBINED FROM YEAR/MONTH/DA AFTER ANY
+009200* OVERRIDE HAS BEEN APPLIED.  ALL DOWNSTREAM DATE
+009300* MATH WORKS OFF PROCESS-DATE-8, NOT SYSTEM-DATE-8.
+009400*-----------------------------------------------------
+009500 01  SYSTEM-DATE-8.
+009600     05  SYSTEM-DATE-YEAR    PIC 9(04).
+009700     05  SYSTEM-DATE-MONTH   PIC 9(02).
+009800     05  SYSTEM-DATE-DAY     PIC 9(02).
+009900 77  PROCESS-DATE-8      PIC 9(08) VALUE ZERO.
+010000*-----------------------------------------------------
+010100* DAY-OF-WEEK AND JULIAN-DATE WORK AREAS.
+010200*-----------------------------------------------------
+010300 77  PROCESS-DATE-INTEGER   PIC 9(09) VALUE ZERO.
+010400 77  JAN1-DATE-8            PIC 9(08) VALUE ZERO.
+010500 77  JAN1-DATE-INTEGER      PIC 9(09) VALUE ZERO.
+010600 77  JULIAN-DAY             PIC 9(03) VALUE ZERO.
+010700 77  DAY-OF-WEEK-NUMBER     PIC 9(01) VALUE ZERO.
+010800 77  DAY-OF-WEEK-NAME       PIC X(09) VALUE SPACES.
+010900* LITERAL TABLE OF DAY NAMES, SUNDAY THROUGH SATURDAY,
+011000* INDEXED BY DAY-OF-WEEK-NUMBER + 1 (FUNCTION MOD OF
+011100* THE INTEGER DATE RETURNS 0 FOR SUNDAY).
+011200 01  DAY-OF-WEEK-NAMES.
+011300     05  FILLER  PIC X(09) VALUE 'SUNDAY'.
+011400     05  FILLER  PIC X(09) VALUE 'MONDAY'.
+011500     05  FILLER  PIC X(09) VALUE 'TUESDAY'.
+011600     05  FILLER  PIC X(09) VALUE 'WEDNESDAY'.
+011700     05  FILLER  PIC X(09) VALUE 'THURSDAY'.
+011800     05  FILLER  PIC X(09) VALUE 'FRIDAY'.
+011900     05  FILLER  PIC X(09) VALUE 'SATURDAY'.
+012000 01  DAY-OF-WEEK-TABLE REDEFINES DAY-OF-WEEK-NAMES.
+012100     05  DOW-NAME-ENTRY OCCURS 7 TIMES PIC X(09).
+012110*-----------------------------------------------------
+012120* LITERAL TABLE OF 3-CHARACTER MONTH ABBREVIATIONS,
+012130* INDEXED BY MONTH, FOR THE DD-MON-YYYY REPORT DATE.
+012140*-----------------------------------------------------
+012150 01  MONTH-ABBREV-NAMES.
+012152     05  FILLER  PIC X(03) VALUE 'JAN'.
+012154     05  FILLER  PIC X(03) VALUE 'FEB'.
+012156     05  FILLER  PIC X(03) VALUE 'MAR'.
+012158     05  FILLER  PIC X(03) VALUE 'APR'.
+012160     05  FILLER  PIC X(03) VALUE 'MAY'.
+012162     05  FILLER  PIC X(03) VALUE 'JUN'.
+012164     05  FILLER  PIC X(03) VALUE 'JUL'.
+012166     05  FILLER  PIC X(03) VALUE 'AUG'.
+012168     05  FILLER  PIC X(03) VALUE 'SEP'.
+012170     05  FILLER  PIC X(03) VALUE 'OCT'.
+012172     05  FILLER  PIC X(03) VALUE 'NOV'.
+012174     05  FILLER  PIC X(03) VALUE 'DEC'.
+012176 01  MONTH-ABBREV-TABLE REDEFINES MONTH-ABBREV-NAMES.
+012178     05  MONTH-ABBREV-ENTRY OCCURS 12 TIMES PIC X(03).
+012180*-----------------------------------------------------
+012182* LITERAL TABLE OF DAYS PER CALENDAR MONTH, INDEXED BY
+012184* MONTH.  FEBRUARY IS ADJUSTED TO 29 IN A LEAP YEAR BY
+012186* 2300-COMPUTE-DAYS-IN-MONTH BELOW.
+012188*-----------------------------------------------------
+012190 01  DAYS-IN-MONTH-VALUES.
+012192     05  FILLER  PIC 9(02) VALUE 31.
+012194     05  FILLER  PIC 9(02) VALUE 28.
+012196     05  FILLER  PIC 9(02) VALUE 31.
+012198     05  FILLER  PIC 9(02) VALUE 30.
+012200     05  FILLER  PIC 9(02) VALUE 31.
+012202     05  FILLER  PIC 9(02) VALUE 30.
+012204     05  FILLER  PIC 9(02) VALUE 31.
+012206     05  FILLER  PIC 9(02) VALUE 31.
+012208     05  FILLER  PIC 9(02) VALUE 30.
+012210     05  FILLER  PIC 9(02) VALUE 31.
+012212     05  FILLER  PIC 9(02) VALUE 30.
+012214     05  FILLER  PIC 9(02) VALUE 31.
+012216 01  DAYS-IN-MONTH-TABLE REDEFINES DAYS-IN-MONTH-VALUES.
+012218     05  DAYS-IN-MONTH-ENTRY OCCURS 12 TIMES PIC 9(02).
+012220 77  DAYS-IN-MONTH          PIC 9(02) VALUE ZERO.
+012222 77  LEAP-YEAR-SWITCH       PIC X(01) VALUE 'N'.
+012224     88  IS-LEAP-YEAR                VALUE 'Y'.
+012226*-----------------------------------------------------
+012228* FISCAL REPORT WORK AREAS.  FISCAL-YEAR-START-MONTH IS
+012230* THE CALENDAR MONTH THAT BEGINS FISCAL PERIOD 1; THE
+012232* FISCAL-PERIOD/FISCAL-QUARTER COMPUTATION IN 7000-PRINT-
+012234* REPORT OFFSETS THE CALENDAR MONTH BY IT, SO CHANGING IT
+012235* HERE IS ALL THAT IS NEEDED TO MOVE THE BANK TO A
+012236* DIFFERENT FISCAL-YEAR START.  TODAY IT IS SET TO
+012237* JANUARY, SO FISCAL PERIODS CURRENTLY MATCH CALENDAR
+012238* MONTHS.
+012239*-----------------------------------------------------
+012238 77  FISCAL-YEAR-START-MONTH PIC 9(02) VALUE 01.
+012240 77  FISCAL-PERIOD            PIC 9(02) VALUE ZERO.
+012242 77  FISCAL-QUARTER           PIC 9(01) VALUE ZERO.
+012244 77  FISCAL-DAYS-REMAINING    PIC 9(02) VALUE ZERO.
+012246 77  REPORT-DATE-SLASH        PIC X(10) VALUE SPACES.
+012248 77  REPORT-DATE-DD-MON-YYYY  PIC X(11) VALUE SPACES.
+012249*-----------------------------------------------------
+012252* FISCAL MONTH-END/QUARTER-END/YEAR-END FLAGS, RETURNED
+012254* BY A CALL TO THE FISCFLAG SUBPROGRAM.
+012256*-----------------------------------------------------
+012258     COPY FISCFLG.
+012250*-----------------------------------------------------
+012300* HOLIDAY-CALENDAR WORK AREAS.  THE CALENDAR IS READ
+012400* ONCE INTO A TABLE AND SEARCHED AGAINST TODAY'S DATE.
+012500*-----------------------------------------------------
+012600 77  HOLIDAY-EOF-SWITCH     PIC X(01) VALUE 'N'.
+012700     88  HOLIDAY-EOF                     VALUE 'Y'.
+012800 77  HOLIDAY-MATCH-SWITCH   PIC X(01) VALUE 'N'.
+012900     88  HOLIDAY-MATCH-FOUND             VALUE 'Y'.
+013000 77  HOLIDAY-TABLE-COUNT    PIC 9(03) VALUE ZERO.
+013100 01  HOLIDAY-TABLE.
+013200     05  HOLIDAY-ENTRY
+013300             OCCURS 1 TO 366 TIMES
+013400             DEPENDING ON HOLIDAY-TABLE-COUNT
+013500             INDEXED BY HOL-IDX.
+013600         10  HOL-TBL-MONTH         PIC 9(02).
+013700         10  HOL-TBL-DAY           PIC 9(02).
+013800         10  HOL-TBL-YEAR          PIC 9(04).
+013900         10  HOL-TBL-WEEKEND-FLAG  PIC X(01).
+014000         10  HOL-TBL-DESCRIPTION   PIC X(20).
+014100*-----------------------------------------------------
+014200* FILE STATUS SWITCHES, RETURN CODE AND RUN CONTROLS.
+014300*-----------------------------------------------------
+014400 77  DATE-LOG-STATUS     PIC X(02) VALUE '00'.
+014500 77  RUN-CTL-STATUS      PIC X(02) VALUE '00'.
+014600 77  HOLIDAY-STATUS      PIC X(02) VALUE '00'.
+014650 77  SYSIN-STATUS        PIC X(02) VALUE '00'.
+014660 77  EXCEPTION-STATUS    PIC X(02) VALUE '00'.
+014700 77  RUN-SEQUENCE-NUMBER PIC 9(06) VALUE ZERO.
+014800 77  TIME-OF-DAY         PIC 9(08) VALUE ZERO.
+014900 77  PROGRAM-RETURN-CODE PIC 9(02) VALUE ZERO.
+014910*-----------------------------------------------------
+014920* DATE VALIDITY SWITCH AND EXCEPTION REASON TEXT, SET BY
+014930* 2400-VALIDATE-DATE.  MINIMUM-VALID-YEAR/MAXIMUM-VALID-
+014932* YEAR BOUND THE CAPTURED YEAR TO THE SHOP'S OPERATIONAL
+014934* WINDOW SO A CLOCK THAT CAME UP WRONG (E.G. YEAR 0000 OR
+014936* SOME OTHER IMPLAUSIBLE CENTURY AFTER A SYSPLEX RESET)
+014938* FAILS VALIDATION INSTEAD OF FLOWING INTO THE JULIAN-
+014939* DATE AND DAY-OF-WEEK MATH BELOW.
+014940*-----------------------------------------------------
+014942 77  MINIMUM-VALID-YEAR   PIC 9(04) VALUE 1970.
+014944 77  MAXIMUM-VALID-YEAR   PIC 9(04) VALUE 2099.
+014950 77  DATE-VALIDITY-SWITCH PIC X(01) VALUE 'Y'.
+014960     88  DATE-IS-VALID             VALUE 'Y'.
+014970 77  EXCEPTION-REASON     PIC X(60) VALUE SPACES.
+015000 PROCEDURE DIVISION.
+015100*-----------------------------------------------------
+015200* 0000-MAINLINE
+015300*-----------------------------------------------------
+015400 0000-MAINLINE.
+015500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015600     PERFORM 2000-GET-PROCESS-DATE THRU 2000-EXIT.
+015650     PERFORM 2100-APPLY-DATE-OVERRIDE THRU 2100-EXIT.
+015700     PERFORM 2150-BUILD-PROCESS-DATE-8 THRU 2150-EXIT.
+015740     PERFORM 2400-VALIDATE-DATE THRU 2400-EXIT.
+015760     IF NOT DATE-IS-VALID
+015780         GO TO 0000-FINISH.
+015800     PERFORM 2200-DERIVE-DOW-JULIAN THRU 2200-EXIT.
+015900     PERFORM 3000-LOAD-HOLIDAY-TABLE THRU 3000-EXIT.
+016000     PERFORM 3200-CHECK-HOLIDAY-CAL THRU 3200-EXIT.
+016040     PERFORM 3400-CHECK-FISCAL-FLAGS THRU 3400-EXIT.
+016080     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.
+016400     PERFORM 6000-WRITE-DATE-LOG THRU 6000-EXIT.
+016420*-----------------------------------------------------
+016440* 0000-FINISH -- COMMON END-OF-JOB PATH FOR BOTH A
+016450* NORMAL RUN AND A RUN REJECTED BY 2400-VALIDATE-DATE.
+016460*-----------------------------------------------------
+016480 0000-FINISH.
+016500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016600     MOVE PROGRAM-RETURN-CODE TO RETURN-CODE.
+016700     STOP RUN.
+016800*-----------------------------------------------------
+016900* 1000-INITIALIZE -- OPEN FILES AND PICK UP THE LAST RUN-
+017000* SEQUENCE NUMBER, ADVANCED FOR THIS RUN.  RUN-CTL-FILE
+017050* ITSELF IS NOT REWRITTEN HERE -- THE NEW SEQUENCE NUMBER
+017060* AND THIS RUN'S RETURN CODE ARE NOT WRITTEN BACK UNTIL
+017070* 9000-TERMINATE, ONCE THE RETURN CODE IS ACTUALLY KNOWN.
+017100*-----------------------------------------------------
+017200 1000-INITIALIZE.
+017300     MOVE ZERO TO RUN-SEQUENCE-NUMBER.
+017400     OPEN INPUT RUN-CTL-FILE.
+017500     IF RUN-CTL-STATUS = '35'
+017600         CONTINUE
+017700     ELSE
+017800         READ RUN-CTL-FILE
+017900             AT END
+018000                 CONTINUE
+018100             NOT AT END
+018200                 MOVE CTL-LAST-RUN-SEQ TO RUN-SEQUENCE-NUMBER
+018300         END-READ
+018400         CLOSE RUN-CTL-FILE
+018500     END-IF.
+018600     ADD 1 TO RUN-SEQUENCE-NUMBER.
+019100     OPEN EXTEND DATE-LOG-FILE.
+019200     IF DATE-LOG-STATUS = '35'
+019300         OPEN OUTPUT DATE-LOG-FILE
+019400     END-IF.
+019410     OPEN EXTEND EXCEPTION-FILE.
+019420     IF EXCEPTION-STATUS = '35'
+019430         OPEN OUTPUT EXCEPTION-FILE
+019440     END-IF.
+019500 1000-EXIT.
+019600     EXIT.
+019700*-----------------------------------------------------
+019800* 2000-GET-PROCESS-DATE -- CAPTURE TODAY'S DATE FROM
+019900* THE SYSTEM CLOCK, 4-DIGIT YEAR.
+020000*-----------------------------------------------------
+020100 2000-GET-PROCESS-DATE.
+020200     ACCEPT SYSTEM-DATE-8 FROM DATE YYYYMMDD.
+020300     MOVE SYSTEM-DATE-YEAR  TO YEAR.
+020400     MOVE SYSTEM-DATE-MONTH TO MONTH.
+020500     MOVE SYSTEM-DATE-DAY   TO DA.
+020600 2000-EXIT.
+020700     EXIT.
+020720*-----------------------------------------------------
+020740* 2100-APPLY-DATE-OVERRIDE -- IF AN OVERRIDE CARD WAS
+020750* SUPPLIED IN SYSIN WITH OVR-SWITCH = 'Y', SUBSTITUTE
+020760* ITS DATE FOR THE SYSTEM CLOCK DATE SO A RERUN OF A
+020770* PRIOR-DAY CYCLE PROCESSES UNDER THE RIGHT DATE.
+020780*-----------------------------------------------------
+020790 2100-APPLY-DATE-OVERRIDE.
+020792     OPEN INPUT SYSIN-FILE.
+020794     IF SYSIN-STATUS = '35'
+020796         CONTINUE
+020798     ELSE
+020800         READ SYSIN-FILE
+020802             AT END
+020804                 CONTINUE
+020806             NOT AT END
+020808                 IF OVR-SWITCH = 'Y'
+020810                     MOVE OVR-YEAR  TO YEAR
+020812                     MOVE OVR-MONTH TO MONTH
+020814                     MOVE OVR-DAY   TO DA
+020816                     DISPLAY "*** OPERATOR DATE OVERRIDE "
+020818                         "APPLIED - PROCESSING AS " MONTH
+020820                         "/" DA "/" YEAR " ***"
+020822                 END-IF
+020824         END-READ
+020826         CLOSE SYSIN-FILE
+020828     END-IF.
+020830 2100-EXIT.
+020832     EXIT.
+020850*-----------------------------------------------------
+020900* 2150-BUILD-PROCESS-DATE-8 -- RECOMBINE YEAR/MONTH/DA
+021000* INTO AN 8-DIGIT YYYYMMDD.  ALL DATE MATH BELOW THIS
+021100* POINT USES PROCESS-DATE-8 SO AN OPERATOR OVERRIDE OF
+021200* THE PROCESSING DATE FLOWS THROUGH CORRECTLY.
+021300*-----------------------------------------------------
+021400 2150-BUILD-PROCESS-DATE-8.
+021500     COMPUTE PROCESS-DATE-8 =
+021600         (YEAR * 10000) + (MONTH * 100) + DA.
+021700 2150-EXIT.
+021800     EXIT.
+021900*-----------------------------------------------------
+022000* 2200-DERIVE-DOW-JULIAN -- DERIVE THE DAY-OF-WEEK NAME
+022100* AND THE JULIAN (YEAR-TO-DATE) DAY NUMBER FROM
+022200* PROCESS-DATE-8.
+022300*-----------------------------------------------------
+022400 2200-DERIVE-DOW-JULIAN.
+022500     COMPUTE PROCESS-DATE-INTEGER =
+022600         FUNCTION INTEGER-OF-DATE(PROCESS-DATE-8).
+022700     COMPUTE DAY-OF-WEEK-NUMBER =
+022800         FUNCTION MOD(PROCESS-DATE-INTEGER, 7).
+022900     MOVE DOW-NAME-ENTRY(DAY-OF-WEEK-NUMBER + 1)
+023000         TO DAY-OF-WEEK-NAME.
+023100     COMPUTE JAN1-DATE-8 = (YEAR * 10000) + 0101.
+023200     COMPUTE JAN1-DATE-INTEGER =
+023300         FUNCTION INTEGER-OF-DATE(JAN1-DATE-8).
+023400     COMPUTE JULIAN-DAY =
+023500         PROCESS-DATE-INTEGER - JAN1-DATE-INTEGER + 1.
+023600 2200-EXIT.
+023700     EXIT.
+023710*-----------------------------------------------------
+023720* 2300-COMPUTE-DAYS-IN-MONTH -- LOOK UP THE NUMBER OF
+023730* DAYS IN THE PROCESSING MONTH, ADJUSTING FEBRUARY WHEN
+023740* THE PROCESSING YEAR IS A LEAP YEAR.  USED BY THE
+023750* MONTH-END REPORT TO COMPUTE DAYS REMAINING.
+023760*-----------------------------------------------------
+023770 2300-COMPUTE-DAYS-IN-MONTH.
+023780     MOVE 'N' TO LEAP-YEAR-SWITCH.
+023790     IF (FUNCTION MOD(YEAR, 4) = 0
+023800             AND FUNCTION MOD(YEAR, 100) NOT = 0)
+023805         OR FUNCTION MOD(YEAR, 400) = 0
+023810         MOVE 'Y' TO LEAP-YEAR-SWITCH
+023820     END-IF.
+023830     MOVE DAYS-IN-MONTH-ENTRY(MONTH) TO DAYS-IN-MONTH.
+023840     IF MONTH = 02 AND IS-LEAP-YEAR
+023850         MOVE 29 TO DAYS-IN-MONTH
+023860     END-IF.
+023870 2300-EXIT.
+023880     EXIT.
+023882*-----------------------------------------------------
+023884* 2400-VALIDATE-DATE -- RANGE-CHECK THE PROCESSING YEAR,
+023886* MONTH AND DAY BEFORE ANYTHING DOWNSTREAM (DAY-OF-WEEK,
+023887* JULIAN DATE, HOLIDAY CHECK, THE MONTH-END REPORT)
+023888* CONSUMES IT.  A BAD YEAR, MONTH OR DAY -- E.G. FROM A
+023890* CLOCK THAT CAME UP WRONG AFTER A SYSPLEX RESET -- IS
+023892* LOGGED TO THE EXCEPTION FILE AND ABORTS THE RUN
+023894* INSTEAD OF BEING PROCESSED AS IF IT WERE GOOD DATA.
+023896* ONLY THE FIRST FAILING CHECK'S REASON IS LOGGED.
+023898*-----------------------------------------------------
+023900 2400-VALIDATE-DATE.
+023902     MOVE 'Y' TO DATE-VALIDITY-SWITCH.
+023904     MOVE SPACES TO EXCEPTION-REASON.
+023905     IF YEAR < MINIMUM-VALID-YEAR OR YEAR > MAXIMUM-VALID-YEAR
+023906         MOVE 'N' TO DATE-VALIDITY-SWITCH
+023907         STRING "YEAR " YEAR " NOT IN OPERATIONAL RANGE "
+023908             MINIMUM-VALID-YEAR "-" MAXIMUM-VALID-YEAR
+023909             DELIMITED BY SIZE INTO EXCEPTION-REASON
+023910     END-IF.
+023911     IF DATE-IS-VALID
+023912         IF MONTH < 01 OR MONTH > 12
+023913             MOVE 'N' TO DATE-VALIDITY-SWITCH
+023914             STRING "MONTH " MONTH " NOT IN RANGE 01-12"
+023915                 DELIMITED BY SIZE INTO EXCEPTION-REASON
+023916         END-IF
+023917     END-IF.
+023918     IF DATE-IS-VALID
+023919         PERFORM 2300-COMPUTE-DAYS-IN-MONTH THRU 2300-EXIT
+023920         IF DA < 01 OR DA > DAYS-IN-MONTH
+023922             MOVE 'N' TO DATE-VALIDITY-SWITCH
+023924             STRING "DAY " DA " NOT VALID FOR MONTH "
+023926                 MONTH " OF YEAR " YEAR
+023928                 DELIMITED BY SIZE INTO EXCEPTION-REASON
+023930         END-IF
+023932     END-IF.
+023934     IF NOT DATE-IS-VALID
+023936         DISPLAY "*** ABEND - INVALID PROCESSING DATE - "
+023938             FUNCTION TRIM(EXCEPTION-REASON) " ***"
+023940         MOVE 16 TO PROGRAM-RETURN-CODE
+023942         PERFORM 2450-WRITE-EXCEPTION-REC THRU 2450-EXIT
+023944     END-IF.
+023946 2400-EXIT.
+023948     EXIT.
+023950*-----------------------------------------------------
+023952* 2450-WRITE-EXCEPTION-REC -- LOG THE REJECTED DATE TO
+023954* THE EXCEPTION FILE FOR OPERATIONS TO FOLLOW UP ON.
+023956*-----------------------------------------------------
+023958 2450-WRITE-EXCEPTION-REC.
+023960     ACCEPT TIME-OF-DAY FROM TIME.
+023962     MOVE YEAR              TO EXC-YEAR.
+023964     MOVE MONTH             TO EXC-MONTH.
+023966     MOVE DA                TO EXC-DAY.
+023968     MOVE EXCEPTION-REASON  TO EXC-REASON.
+023970     MOVE TIME-OF-DAY       TO EXC-TIME-OF-DAY.
+023972     WRITE EXCEPTION-RECORD.
+023974 2450-EXIT.
+023976     EXIT.
+023978*-----------------------------------------------------
+023980* 3000-LOAD-HOLIDAY-TABLE -- READ THE HOLIDAY CALENDAR
+024000* INTO A TABLE ONE TIME SO IT CAN BE SEARCHED AGAINST
+024100* TODAY'S DATE.  A MISSING CALENDAR LEAVES THE TABLE
+024200* EMPTY RATHER THAN ABENDING THE JOB.
+024300*-----------------------------------------------------
+024400 3000-LOAD-HOLIDAY-TABLE.
+024500     MOVE ZERO TO HOLIDAY-TABLE-COUNT.
+024600     MOVE 'N' TO HOLIDAY-EOF-SWITCH.
+024700     OPEN INPUT HOLIDAY-FILE.
+024800     IF HOLIDAY-STATUS = '35'
+024900         SET HOLIDAY-EOF TO TRUE
+025000     ELSE
+025100         PERFORM 3100-READ-HOLIDAY-RECORD THRU 3100-EXIT
+025200             UNTIL HOLIDAY-EOF
+025300         CLOSE HOLIDAY-FILE
+025400     END-IF.
+025500 3000-EXIT.
+025600     EXIT.
+025700*-----------------------------------------------------
+025800* 3100-READ-HOLIDAY-RECORD -- READ ONE HOLIDAY-CALENDAR
+025900* RECORD INTO THE NEXT TABLE SLOT.
+026000*-----------------------------------------------------
+026100 3100-READ-HOLIDAY-RECORD.
+026200     READ HOLIDAY-FILE
+026300         AT END
+026400             SET HOLIDAY-EOF TO TRUE
+026500         NOT AT END
+026600             ADD 1 TO HOLIDAY-TABLE-COUNT
+026620             SET HOL-IDX TO HOLIDAY-TABLE-COUNT
+026640             MOVE HOL-MONTH        TO HOL-TBL-MONTH(HOL-IDX)
+026660             MOVE HOL-DAY          TO HOL-TBL-DAY(HOL-IDX)
+026680             MOVE HOL-YEAR         TO HOL-TBL-YEAR(HOL-IDX)
+026700             MOVE HOL-WEEKEND-FLAG
+026720                 TO HOL-TBL-WEEKEND-FLAG(HOL-IDX)
+026740             MOVE HOL-DESCRIPTION
+026760                 TO HOL-TBL-DESCRIPTION(HOL-IDX)
+027200     END-READ.
+027300 3100-EXIT.
+027400     EXIT.
+027500*-----------------------------------------------------
+027600* 3200-CHECK-HOLIDAY-CAL -- COMPARE TODAY'S DATE TO THE
+027700* HOLIDAY TABLE AND TO THE DAY-OF-WEEK.  A MATCH ON
+027800* EITHER IS A NON-SETTLEMENT DAY: WARN AND SET A NON-
+027900* ZERO RETURN CODE SO THE CALLING JCL CAN SKIP THE
+028000* DOWNSTREAM SETTLEMENT STEPS.  A MATCHED CALENDAR ENTRY
+028050* FLAGGED HOL-TBL-WEEKEND-FLAG = 'Y' IS A STANDING
+028060* WEEKEND-CLOSURE ENTRY RATHER THAN A TRUE BANK HOLIDAY,
+028070* SO THE WARNING TEXT SAYS WHICH ONE IT IS.
+028100*-----------------------------------------------------
+028200 3200-CHECK-HOLIDAY-CAL.
+028300     MOVE 'N' TO HOLIDAY-MATCH-SWITCH.
+028400     IF HOLIDAY-TABLE-COUNT > 0
+028500         SET HOL-IDX TO 1
+028600         SEARCH HOLIDAY-ENTRY
+028700             AT END
+028800                 CONTINUE
+028900             WHEN HOL-TBL-MONTH(HOL-IDX) = MONTH
+029000                  AND HOL-TBL-DAY(HOL-IDX)   = DA
+029100                  AND HOL-TBL-YEAR(HOL-IDX)  = YEAR
+029200                 SET HOLIDAY-MATCH-FOUND TO TRUE
+029300         END-SEARCH
+029400     END-IF.
+029500     IF HOLIDAY-MATCH-FOUND
+029510         IF HOL-TBL-WEEKEND-FLAG(HOL-IDX) = 'Y'
+029520             DISPLAY "*** WARNING - TODAY IS A FLAGGED "
+029530                 "WEEKEND CLOSURE - SETTLEMENT STEPS "
+029540                 "SHOULD BE SKIPPED ***"
+029550         ELSE
+029560             DISPLAY "*** WARNING - TODAY IS A BANK HOLIDAY - "
+029570                 "SETTLEMENT STEPS SHOULD BE SKIPPED ***"
+029580         END-IF
+029800         MOVE 8 TO PROGRAM-RETURN-CODE
+029900     ELSE
+030000         IF DAY-OF-WEEK-NUMBER = 0 OR DAY-OF-WEEK-NUMBER = 6
+030100             DISPLAY "*** WARNING - TODAY IS A WEEKEND - "
+030200                 "SETTLEMENT STEPS SHOULD BE SKIPPED ***"
+030300             MOVE 8 TO PROGRAM-RETURN-CODE
+030400         END-IF
+030500     END-IF.
+030600 3200-EXIT.
+030700     EXIT.
+030702*-----------------------------------------------------
+030704* 3400-CHECK-FISCAL-FLAGS -- CALL FISCFLAG TO SEE WHETHER
+030706* TODAY IS A FISCAL MONTH-END, QUARTER-END, OR YEAR-END
+030708* DAY PER THE CLOSE TEAM'S FISCAL CALENDAR, SO THE
+030709* REPORT BELOW CAN SHOW IT WITHOUT ANYONE HAVING TO LOOK
+030710* IT UP BY HAND.
+030712*-----------------------------------------------------
+030714 3400-CHECK-FISCAL-FLAGS.
+030716     CALL "FISCFLAG" USING CURRENT-DATE, FISCAL-FLAGS.
+030718 3400-EXIT.
+030720     EXIT.
+030732*-----------------------------------------------------
+030734* 7000-PRINT-REPORT -- FORMAT AND DISPLAY THE MONTH-END
+030736* DATE REPORT: BOTH STANDARD DATE FORMATS, DAY-OF-WEEK,
+030737* JULIAN DAY, FISCAL PERIOD/QUARTER/PERIOD-END FLAGS,
+030738* AND THE NUMBER OF DAYS REMAINING IN THE FISCAL MONTH.
+030739*-----------------------------------------------------
+030740 7000-PRINT-REPORT.
+030745     STRING MONTH DELIMITED BY SIZE
+030750         "/" DELIMITED BY SIZE
+030755         DA DELIMITED BY SIZE
+030760         "/" DELIMITED BY SIZE
+030765         YEAR DELIMITED BY SIZE
+030770         INTO REPORT-DATE-SLASH.
+030775     STRING DA DELIMITED BY SIZE
+030780         "-" DELIMITED BY SIZE
+030785         MONTH-ABBREV-ENTRY(MONTH) DELIMITED BY SIZE
+030790         "-" DELIMITED BY SIZE
+030795         YEAR DELIMITED BY SIZE
+030800         INTO REPORT-DATE-DD-MON-YYYY.
+030805     COMPUTE FISCAL-PERIOD =
+030806         FUNCTION MOD(MONTH - FISCAL-YEAR-START-MONTH + 12, 12)
+030807             + 1.
+030855     COMPUTE FISCAL-QUARTER = ((FISCAL-PERIOD - 1) / 3) + 1.
+030860     COMPUTE FISCAL-DAYS-REMAINING = DAYS-IN-MONTH - DA.
+030865     DISPLAY "=========================================".
+030870     DISPLAY "          MONTH-END DATE REPORT           ".
+030875     DISPLAY "=========================================".
+030880     DISPLAY "DATE (MM/DD/YYYY) . . . : " REPORT-DATE-SLASH.
+030885     DISPLAY "DATE (DD-MON-YYYY)  . . : "
+030890         REPORT-DATE-DD-MON-YYYY.
+030895     DISPLAY "DAY OF WEEK . . . . . . : "
+030900         FUNCTION TRIM(DAY-OF-WEEK-NAME).
+030905     DISPLAY "JULIAN DAY. . . . . . . : " JULIAN-DAY.
+030910     DISPLAY "FISCAL PERIOD . . . . . : " FISCAL-PERIOD.
+030915     DISPLAY "FISCAL QUARTER. . . . . : " FISCAL-QUARTER.
+030920     DISPLAY "DAYS REMAINING IN MONTH : "
+030925         FISCAL-DAYS-REMAINING.
+030926     DISPLAY "FISCAL MONTH-END. . . . : "
+030927         FF-MONTH-END-SWITCH.
+030928     DISPLAY "FISCAL QUARTER-END. . . : "
+030929         FF-QUARTER-END-SWITCH.
+030930     DISPLAY "FISCAL YEAR-END . . . . : "
+030931         FF-YEAR-END-SWITCH.
+030932     DISPLAY "=========================================".
+030935 7000-EXIT.
+030940     EXIT.
+030945*-----------------------------------------------------
+030950* 6000-WRITE-DATE-LOG -- APPEND TODAY'S RUN TO THE
+031000* AUDIT-TRAIL LOG SO MONTH-END RECONCILIATION CAN SEE
+031100* WHICH CALENDAR DAYS THE CYCLE ACTUALLY RAN ON.
+031200*-----------------------------------------------------
+031300 6000-WRITE-DATE-LOG.
+031400     ACCEPT TIME-OF-DAY FROM TIME.
+031500     MOVE YEAR            TO LOG-YEAR.
+031600     MOVE MONTH           TO LOG-MONTH.
+031700     MOVE DA              TO LOG-DAY.
+031800     MOVE RUN-SEQUENCE-NUMBER TO LOG-RUN-SEQ.
+031900     MOVE TIME-OF-DAY      TO LOG-TIME-OF-DAY.
+032000     WRITE DATE-LOG-RECORD.
+032100 6000-EXIT.
+032200     EXIT.
+032300*-----------------------------------------------------
+032400* 9000-TERMINATE -- WRITE THIS RUN'S SEQUENCE NUMBER AND
+032420* FINAL RETURN CODE BACK TO RUN-CTL-FILE, THEN CLOSE
+032440* REMAINING OPEN FILES.
+032500*-----------------------------------------------------
+032600 9000-TERMINATE.
+032620     OPEN OUTPUT RUN-CTL-FILE.
+032640     MOVE RUN-SEQUENCE-NUMBER TO CTL-LAST-RUN-SEQ.
+032660     MOVE PROGRAM-RETURN-CODE TO CTL-LAST-RETURN-CODE.
+032680     WRITE RUN-CTL-RECORD.
+032690     CLOSE RUN-CTL-FILE.
+032700     CLOSE DATE-LOG-FILE.
+032750     CLOSE EXCEPTION-FILE.
+032800 9000-EXIT.
+032900     EXIT.
