@@ -0,0 +1,71 @@
+//DATEJOB  JOB (ACCTNO),'NIGHTLY DATE STAMP CYCLE',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DATEJOB -- NIGHTLY BATCH CYCLE, DATE-STAMP PORTION.
+//*
+//* RUNS DATE-PROGRAM AS THE FIRST STEP OF THE NIGHTLY CYCLE TO
+//* ESTABLISH THE PROCESSING DATE, CHECK IT FOR A BANK HOLIDAY OR
+//* WEEKEND, AND PRODUCE THE MONTH-END DATE REPORT.  CTLSTEP THEN
+//* CAPTURES DATESTEP'S RETURN CODE TO THE CYCLE CONTROL DATASET SO
+//* A RESTART OF THIS CYCLE KNOWS WHAT DATESTEP DECIDED WITHOUT
+//* HAVING TO RERUN IT.
+//*
+//* RESTART INSTRUCTIONS -- IF THE CYCLE FAILS AT OR AFTER
+//* SETLSTEP, DO NOT RERUN DATESTEP OR CTLSTEP.  RESUBMIT THIS JOB
+//* WITH RESTART=SETLSTEP ADDED TO THE JOB CARD ABOVE (OR THE NAME
+//* OF WHICHEVER STEP FAILED) SO THE CYCLE PICKS UP FROM THE DATE-
+//* STAMP STEP FORWARD INSTEAD OF FROM THE BEGINNING.
+//*
+//* ONE-TIME SETUP -- PROD.DATE.RUNCTL MUST BE PREALLOCATED WITH A
+//* SEED RECORD (RUN-SEQUENCE 000000, RETURN CODE 00) BEFORE THIS
+//* JOB'S FIRST RUN, THE SAME AS ANY OTHER CYCLE-CONTROL DATASET.
+//* DATE-PROGRAM'S OWN "DATASET NOT FOUND" HANDLING ON RUNCTL IS A
+//* FALLBACK FOR RUNNING THE PROGRAM STANDALONE OFF THIS JOB
+//* STREAM, NOT A SUBSTITUTE FOR PREALLOCATING THE DATASET HERE.
+//*
+//* MODIFICATION HISTORY
+//* 08/08/26  RDH  ORIGINAL VERSION.
+//* 08/08/26  RDH  DOCUMENTED THE RUNCTL PREALLOCATION
+//*                REQUIREMENT -- DISP=OLD BELOW MEANS A MISSING
+//*                RUNCTL FAILS ALLOCATION BEFORE DATE-PROGRAM
+//*                EVER GETS CONTROL, SO THE PROGRAM'S OWN STATUS-
+//*                35 HANDLING ON THAT FILE NEVER COMES INTO PLAY
+//*                THROUGH THIS JOB STREAM.
+//*--------------------------------------------------------------*
+//*
+//DATESTEP EXEC PGM=DATE-PROGRAM
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DATELOG  DD  DSN=PROD.DATE.DATELOG,DISP=MOD
+//RUNCTL   DD  DSN=PROD.DATE.RUNCTL,DISP=OLD
+//HOLDFILE DD  DSN=PROD.DATE.HOLIDAY.CALENDAR,DISP=SHR
+//FISCCAL  DD  DSN=PROD.DATE.FISCAL.CALENDAR,DISP=SHR
+//EXCFILE  DD  DSN=PROD.DATE.EXCEPTION,DISP=MOD
+//SYSIN    DD  DSN=PROD.DATE.OVERRIDE.CARD,DISP=SHR
+//*
+//* CAPTURE DATESTEP'S RETURN CODE AND RUN-SEQUENCE NUMBER TO THE
+//* CYCLE CONTROL DATASET.  RUNS REGARDLESS OF DATESTEP'S RETURN
+//* CODE SO THE CONTROL DATASET ALWAYS REFLECTS THE LAST ATTEMPT.
+//*
+//CTLSTEP  EXEC PGM=IEBGENER
+//SYSUT1   DD  DSN=PROD.DATE.RUNCTL,DISP=SHR
+//SYSUT2   DD  DSN=PROD.CYCLE.CONTROL,DISP=MOD
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//*
+//* DOWNSTREAM SETTLEMENT STEPS ONLY RUN WHEN DATESTEP RETURNED 0.
+//* RC=8 MEANS TODAY IS A BANK HOLIDAY OR WEEKEND; RC=16 MEANS THE
+//* CLOCK DATE FAILED VALIDATION.  EITHER WAY THE CYCLE STOPS HERE
+//* RATHER THAN POSTING SETTLEMENT UNDER A BAD OR NON-BUSINESS DATE.
+//*
+//SETLSTEP EXEC PGM=SETLPROG,
+//         COND=(8,GE,DATESTEP)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DATELOG  DD  DSN=PROD.DATE.DATELOG,DISP=SHR
+//SETLOUT  DD  DSN=PROD.SETTLE.DAILY,DISP=MOD
+//*
+//RECONSTP EXEC PGM=RECONPROG,
+//         COND=(8,GE,DATESTEP)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DATELOG  DD  DSN=PROD.DATE.DATELOG,DISP=SHR
+//RECONOUT DD  DSN=PROD.RECON.DAILY,DISP=MOD
+//
